@@ -0,0 +1,384 @@
+       *>
+       *> batch-add-local: bulk-onboard a building's worth of rooms
+       *> from a sequential file laid out like wr-rec-vars (lokal-id,
+       *> lokalnamn, vaningsplan, maxdeltagare), one record per room,
+       *> instead of submitting the cgi-add-local web form by hand
+       *> for each one.
+       *>
+       *> Coder: BK
+       *>
+       IDENTIFICATION DIVISION.
+       program-id. batch-add-local.
+       *>**************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT local-in-file ASSIGN TO "LOCALADD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT local-rpt-file ASSIGN TO "LOCALADD.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       *>**************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  local-in-file.
+       COPY jlokal-wrk-vars REPLACING
+           ==wr-rec-vars==    BY ==fd-local-in-rec==
+           ==wn-lokal-id==    BY ==fd-lokal-id==
+           ==wc-lokalnamn==   BY ==fd-lokalnamn==
+           ==wc-vaningsplan== BY ==fd-vaningsplan==
+           ==wn-maxdeltagare== BY ==fd-maxdeltagare==.
+
+       FD  local-rpt-file.
+       01  fd-local-rpt-rec            PIC X(80).
+
+       working-storage section.
+       01   switches.
+            03  end-of-file-switch                  PIC X   VALUE 'N'.
+                88  end-of-file                             VALUE 'Y'.
+            03  is-db-connected-switch              PIC X   VALUE 'N'.
+                88  is-db-connected                         VALUE 'Y'.
+            03  is-in-table-switch                  PIC X   VALUE 'N'.
+                88  is-in-table                             VALUE 'Y'.
+            03  is-valid-table-position-switch      PIC X   VALUE 'N'.
+                88  is-valid-table-position                 VALUE 'Y'.
+            03  is-duplicate-key-switch             PIC X   VALUE 'N'.
+                88  is-duplicate-key                        VALUE 'Y'.
+            03  is-valid-floor-switch               PIC X   VALUE 'N'.
+                88  is-valid-floor                          VALUE 'Y'.
+            03  is-log-done-switch                  PIC X   VALUE 'N'.
+                88  is-log-done                             VALUE 'Y'.
+            03  is-insert-done-switch               PIC X   VALUE 'N'.
+                88  is-insert-done                          VALUE 'Y'.
+
+       *> used in calls to dynamic libraries
+       01  wn-rtn-code             PIC  S99   VALUE ZERO.
+
+       *> summary counters (request 007)
+       01  wn-added-count          PIC  9(4) VALUE ZERO.
+       01  wn-skipped-count        PIC  9(4) VALUE ZERO.
+       01  wn-error-count          PIC  9(4) VALUE ZERO.
+
+       *> retry-on-duplicate-key bound for B0250-insert-local, same
+       *> as cgi-add-local's B0230-add-local-to-table (request 009)
+       01  wn-retry-count          PIC  9(2) VALUE ZERO.
+       01  wn-max-retry            PIC  9(2) VALUE 5.
+
+       *> table data -- same layout as each input record
+       COPY jlokal-wrk-vars.
+
+       *> host variables used within EXEC SQL - END-EXEC
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       *>
+       01  wc-database              PIC  X(30).
+       01  wc-passwd                PIC  X(10).
+       01  wc-username              PIC  X(30).
+       COPY jlokal-rec-vars.
+       COPY jlokal-log-vars.
+       *>
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           PERFORM A0100-init
+
+           PERFORM B0100-connect
+           IF is-db-connected
+               PERFORM B0200-process-all-records
+               PERFORM B0900-disconnect
+           END-IF
+
+           PERFORM C0100-write-summary
+           PERFORM C0200-closedown
+
+           GOBACK
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           OPEN INPUT  local-in-file
+           OPEN OUTPUT local-rpt-file
+
+           .
+
+       *>**************************************************
+       B0100-connect.
+
+           *>  connect
+           MOVE  "openjensen"    TO   wc-database
+           MOVE  "jensen"        TO   wc-username
+           MOVE  SPACE           TO   wc-passwd
+
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                                 USING :wc-database
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-process-all-records.
+
+           PERFORM B0210-read-next-record
+
+           PERFORM UNTIL end-of-file
+               PERFORM B0220-process-one-record
+               PERFORM B0210-read-next-record
+           END-PERFORM
+
+           .
+
+       *>**************************************************
+       B0210-read-next-record.
+
+           READ local-in-file INTO wr-rec-vars
+               AT END
+                   SET end-of-file TO TRUE
+           END-READ
+
+           .
+
+       *>**************************************************
+       B0220-process-one-record.
+
+           MOVE 'N' TO is-in-table-switch
+           MOVE 'N' TO is-valid-table-position-switch
+           MOVE 'N' TO is-valid-floor-switch
+
+           PERFORM A0150-validate-floor
+
+           IF is-valid-floor
+               PERFORM B0230-test-exist-local
+
+               IF NOT is-in-table
+                   PERFORM B0240-get-new-row-number
+
+                   IF is-valid-table-position
+                       PERFORM B0250-insert-local
+                   END-IF
+               ELSE
+                   ADD 1 TO wn-skipped-count
+               END-IF
+           ELSE
+               ADD 1 TO wn-error-count
+           END-IF
+
+           .
+
+       *>**************************************************
+       A0150-validate-floor.
+
+           *> requires the ending dot (and no extension)!
+           COPY jlokal-floor-validate.
+
+           .
+
+       *>**************************************************
+       B0230-test-exist-local.
+
+           *> same exist-check cgi-add-local's B0210-test-exist-local
+           *> runs: active rows only, name + floor together.
+           EXEC SQL
+             DECLARE cursbatchlocal CURSOR FOR
+                 SELECT Lokal_id, Lokalnamn, Vaningsplan
+                 FROM T_JLOKAL
+                 WHERE Jlokal_status = 'A'
+           END-EXEC
+
+           EXEC SQL
+                OPEN cursbatchlocal
+           END-EXEC
+
+           MOVE wc-lokalnamn TO jlokal-lokalnamn
+
+           EXEC SQL
+               FETCH cursbatchlocal
+                   INTO :jlokal-lokal-id, :jlokal-lokalnamn,
+                        :jlokal-vaningsplan
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               IF FUNCTION UPPER-CASE (wc-lokalnamn) =
+                  FUNCTION UPPER-CASE (jlokal-lokalnamn)
+                  AND FUNCTION UPPER-CASE (wc-vaningsplan) =
+                  FUNCTION UPPER-CASE (jlokal-vaningsplan)
+                        SET is-in-table TO TRUE
+               END-IF
+
+               EXEC SQL
+                   FETCH cursbatchlocal
+                       INTO :jlokal-lokal-id, :jlokal-lokalnamn,
+                            :jlokal-vaningsplan
+               END-EXEC
+
+           END-PERFORM
+
+           IF  SQLSTATE NOT = '02000'
+                PERFORM Z0100-error-routine
+           END-IF
+
+           EXEC SQL
+               CLOSE cursbatchlocal
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       B0240-get-new-row-number.
+
+           *> same MAX(Lokal_id)+1 scheme cgi-add-local's
+           *> B0220-get-new-row-number uses.
+           EXEC SQL
+               SELECT COALESCE(MAX(Lokal_id), 0) INTO :jlokal-lokal-id
+                   FROM T_JLOKAL
+           END-EXEC
+
+           IF  SQLCODE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+               SET is-valid-table-position TO TRUE
+           END-IF
+
+           COMPUTE wn-lokal-id = jlokal-lokal-id + 1
+
+           .
+
+       *>**************************************************
+       B0250-insert-local.
+
+           MOVE ZERO TO wn-retry-count
+
+           PERFORM B0251-attempt-insert
+
+           *> on a duplicate-key collision (this batch run racing
+           *> cgi-add-local or another batch run for the same id),
+           *> get a fresh row number and try again -- same
+           *> retry-on-duplicate-key loop cgi-add-local's
+           *> B0230-add-local-to-table uses (request 009).
+           PERFORM UNTIL is-insert-done
+               OR NOT is-duplicate-key
+               OR wn-retry-count >= wn-max-retry
+
+               ADD 1 TO wn-retry-count
+               PERFORM B0240-get-new-row-number
+               PERFORM B0251-attempt-insert
+           END-PERFORM
+
+           IF is-insert-done
+                ADD 1 TO wn-added-count
+           ELSE
+                ADD 1 TO wn-error-count
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0251-attempt-insert.
+
+           MOVE 'N' TO is-duplicate-key-switch
+           MOVE 'N' TO is-insert-done-switch
+
+           MOVE wn-lokal-id TO jlokal-lokal-id
+           MOVE wc-lokalnamn TO jlokal-lokalnamn
+           MOVE wc-vaningsplan TO jlokal-vaningsplan
+           MOVE wn-maxdeltagare TO jlokal-maxdeltagare
+           MOVE 'A' TO jlokal-status
+
+           EXEC SQL
+               INSERT INTO T_JLOKAL
+               VALUES (:jlokal-lokal-id, :jlokal-lokalnamn,
+                       :jlokal-vaningsplan, :jlokal-maxdeltagare,
+                       :jlokal-status)
+           END-EXEC
+
+           IF  SQLCODE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                MOVE 'ADD' TO wc-log-action
+                PERFORM B0260-log-change
+                IF is-log-done
+                     PERFORM B0270-commit-work
+                     SET is-insert-done TO TRUE
+                END-IF
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0260-log-change.
+
+           *> audit trail -- same B0235-log-change logic
+           *> cgi-add-local/cgi-edit-local/cgi-retire-local use.
+           COPY jlokal-log-insert.
+
+           .
+
+       *>**************************************************
+       B0270-commit-work.
+
+           *>  commit work permanently
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC
+           .
+
+       *>**************************************************
+       B0900-disconnect.
+
+       *>  disconnect
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       C0100-write-summary.
+
+           MOVE SPACE TO fd-local-rpt-rec
+           STRING "Lokaler adderade:  " wn-added-count
+               DELIMITED BY SIZE INTO fd-local-rpt-rec
+           WRITE fd-local-rpt-rec
+
+           MOVE SPACE TO fd-local-rpt-rec
+           STRING "Lokaler hoppade over (dubblett): " wn-skipped-count
+               DELIMITED BY SIZE INTO fd-local-rpt-rec
+           WRITE fd-local-rpt-rec
+
+           MOVE SPACE TO fd-local-rpt-rec
+           STRING "Lokaler med fel:   " wn-error-count
+               DELIMITED BY SIZE INTO fd-local-rpt-rec
+           WRITE fd-local-rpt-rec
+
+           .
+
+       *>**************************************************
+       C0200-closedown.
+
+           CLOSE local-in-file
+           CLOSE local-rpt-file
+
+           .
+
+       *>**************************************************
+       Z0100-error-routine.
+
+           *> requires the ending dot (and no extension)!
+           COPY z0100-error-routine.
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
