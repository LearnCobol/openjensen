@@ -0,0 +1,300 @@
+       *>
+       *> cgi-list-local: browse/search T_JLOKAL and render the
+       *> result as an HTML table.  Companion to cgi-add-local,
+       *> which only ever inserts a new row.
+       *>
+       *> Coder: BK
+       *>
+       IDENTIFICATION DIVISION.
+       program-id. cgi-list-local.
+       *>**************************************************
+       DATA DIVISION.
+       working-storage section.
+       01   switches.
+            03  is-db-connected-switch              PIC X   VALUE 'N'.
+                88  is-db-connected                         VALUE 'Y'.
+            03  is-duplicate-key-switch             PIC X   VALUE 'N'.
+                88  is-duplicate-key                        VALUE 'Y'.
+            03  is-valid-floor-switch               PIC X   VALUE 'N'.
+                88  is-valid-floor                          VALUE 'Y'.
+
+       *> used in calls to dynamic libraries
+       01  wn-rtn-code             PIC  S99   VALUE ZERO.
+       01  wc-post-name            PIC X(40)  VALUE SPACE.
+       01  wc-post-value           PIC X(40)  VALUE SPACE.
+
+       01  wc-pagetitle            PIC X(20) VALUE 'Lista lokaler'.
+
+       *> the floor filter, blank means "all floors"
+       01  wc-filter-plan          PIC X(40)  VALUE SPACE.
+
+       *> table data
+       COPY jlokal-wrk-vars.
+
+       *> scratch fields for Z0200-html-escape
+       COPY jlokal-html-vars.
+
+       *> host variables used within EXEC SQL - END-EXEC
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       *>
+       01  wc-database              PIC  X(30).
+       01  wc-passwd                PIC  X(10).
+       01  wc-username              PIC  X(30).
+       COPY jlokal-rec-vars.
+       *>
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           PERFORM A0100-init
+
+           PERFORM B0100-connect
+           IF is-db-connected
+               PERFORM B0200-list-locals
+               PERFORM B0300-disconnect
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           *> always send out the Content-Type before any other I/O
+           CALL 'wui-print-header' USING wn-rtn-code
+           *>  start html doc
+           CALL 'wui-start-html' USING wc-pagetitle
+
+           *> decompose and save current post string
+           CALL 'write-post-string' USING wn-rtn-code
+
+           IF wn-rtn-code = ZERO
+
+               *>  read the optional floor filter
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'plan' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-post-value
+
+               MOVE wc-post-value TO wc-filter-plan
+
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0100-connect.
+
+           *>  connect
+           MOVE  "openjensen"    TO   wc-database
+           MOVE  "jensen"        TO   wc-username
+           MOVE  SPACE           TO   wc-passwd
+
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                                 USING :wc-database
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-list-locals.
+
+           *> normalize/validate the floor filter (request 008)
+           *> before any HTML goes out, so an unknown floor's
+           *> "<br> *** Okänt våningsplan ***" message isn't left
+           *> sitting as a stray node inside <table> -- same
+           *> ordering every other A0150-validate-floor caller uses.
+           IF wc-filter-plan NOT = SPACE
+               MOVE wc-filter-plan TO wc-vaningsplan
+               PERFORM A0150-validate-floor
+           END-IF
+
+           IF wc-filter-plan = SPACE OR is-valid-floor
+
+               DISPLAY "<table border=""1"">"
+
+               DISPLAY "<tr>"
+               DISPLAY "<th>Lokal</th><th>Namn</th>"
+                       "<th>Våningsplan</th><th>Max deltagare</th>"
+               DISPLAY "</tr>"
+
+               IF wc-filter-plan = SPACE
+                   PERFORM B0210-list-all-rows
+               ELSE
+                   PERFORM B0220-list-filtered-rows
+               END-IF
+
+               DISPLAY "</table>"
+
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0210-list-all-rows.
+
+           *> every active room, regardless of floor -- retired
+           *> rooms (see cgi-retire-local) are left off the list
+           EXEC SQL
+               DECLARE curslistallloc CURSOR FOR
+                   SELECT Lokal_id, Lokalnamn, Vaningsplan,
+                          Maxdeltagare
+                   FROM T_JLOKAL
+                   WHERE Jlokal_status = 'A'
+                   ORDER BY Vaningsplan, Lokalnamn
+           END-EXEC
+
+           EXEC SQL
+               OPEN curslistallloc
+           END-EXEC
+
+           EXEC SQL
+               FETCH curslistallloc
+                   INTO :jlokal-lokal-id, :jlokal-lokalnamn,
+                        :jlokal-vaningsplan, :jlokal-maxdeltagare
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               PERFORM B0240-display-row
+               EXEC SQL
+                   FETCH curslistallloc
+                       INTO :jlokal-lokal-id, :jlokal-lokalnamn,
+                            :jlokal-vaningsplan, :jlokal-maxdeltagare
+               END-EXEC
+           END-PERFORM
+
+           IF  SQLSTATE NOT = '02000'
+                PERFORM Z0100-error-routine
+           END-IF
+
+           EXEC SQL
+               CLOSE curslistallloc
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       B0220-list-filtered-rows.
+
+           *> only rooms on the requested floor (request 000).  The
+           *> filter was already normalized/validated by
+           *> B0200-list-locals through the same T_VANINGSPLAN
+           *> lookup add/edit/batch use (request 008), so filtering
+           *> by the floor's full name (as shown on the add/edit
+           *> forms) works here too, not just by its stored code.
+           EXEC SQL
+               DECLARE curslistfltloc CURSOR FOR
+                   SELECT Lokal_id, Lokalnamn, Vaningsplan,
+                          Maxdeltagare
+                   FROM T_JLOKAL
+                   WHERE Jlokal_status = 'A'
+                     AND UPPER(Vaningsplan) = UPPER(:jlokal-vaningsplan)
+                   ORDER BY Lokalnamn
+           END-EXEC
+
+           EXEC SQL
+               OPEN curslistfltloc
+           END-EXEC
+
+           EXEC SQL
+               FETCH curslistfltloc
+                   INTO :jlokal-lokal-id, :jlokal-lokalnamn,
+                        :jlokal-vaningsplan, :jlokal-maxdeltagare
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               PERFORM B0240-display-row
+               EXEC SQL
+                   FETCH curslistfltloc
+                       INTO :jlokal-lokal-id, :jlokal-lokalnamn,
+                            :jlokal-vaningsplan, :jlokal-maxdeltagare
+               END-EXEC
+           END-PERFORM
+
+           IF  SQLSTATE NOT = '02000'
+                PERFORM Z0100-error-routine
+           END-IF
+
+           EXEC SQL
+               CLOSE curslistfltloc
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       A0150-validate-floor.
+
+           *> requires the ending dot (and no extension)!
+           COPY jlokal-floor-validate.
+
+           .
+
+       *>**************************************************
+       B0240-display-row.
+
+           DISPLAY "<tr>"
+           DISPLAY "<td>" jlokal-lokal-id "</td>"
+
+           MOVE jlokal-lokalnamn TO wc-html-in
+           PERFORM Z0200-html-escape
+           DISPLAY "<td>" FUNCTION TRIM(wc-html-out) "</td>"
+
+           MOVE jlokal-vaningsplan TO wc-html-in
+           PERFORM Z0200-html-escape
+           DISPLAY "<td>" FUNCTION TRIM(wc-html-out) "</td>"
+
+           DISPLAY "<td>" jlokal-maxdeltagare "</td>"
+           DISPLAY "</tr>"
+
+           .
+
+       *>**************************************************
+       Z0200-html-escape.
+
+           *> requires the ending dot (and no extension)!
+           COPY jlokal-html-escape.
+
+           .
+
+       *>**************************************************
+       B0300-disconnect.
+
+       *>  disconnect
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           CALL 'wui-end-html' USING wn-rtn-code
+
+           .
+
+       *>**************************************************
+       Z0100-error-routine.
+
+           *> requires the ending dot (and no extension)!
+           COPY z0100-error-routine.
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
