@@ -0,0 +1,198 @@
+       *>
+       *> cgi-retire-local: flips a room's status to retired ('R')
+       *> instead of deleting the T_JLOKAL row outright, so id
+       *> numbering (see B0220-get-new-row-number) is never
+       *> disturbed and its name can be reused on the same floor.
+       *>
+       *> Coder: BK
+       *>
+       IDENTIFICATION DIVISION.
+       program-id. cgi-retire-local.
+       *>**************************************************
+       DATA DIVISION.
+       working-storage section.
+       01   switches.
+            03  is-db-connected-switch              PIC X   VALUE 'N'.
+                88  is-db-connected                         VALUE 'Y'.
+            03  is-valid-init-switch                PIC X   VALUE 'N'.
+                88  is-valid-init                           VALUE 'Y'.
+            03  is-in-table-switch                  PIC X   VALUE 'N'.
+                88  is-in-table                             VALUE 'Y'.
+            03  is-duplicate-key-switch             PIC X   VALUE 'N'.
+                88  is-duplicate-key                        VALUE 'Y'.
+            03  is-log-done-switch                  PIC X   VALUE 'N'.
+                88  is-log-done                             VALUE 'Y'.
+
+       *> used in calls to dynamic libraries
+       01  wn-rtn-code             PIC  S99   VALUE ZERO.
+       01  wc-post-name            PIC X(40)  VALUE SPACE.
+       01  wc-post-value           PIC X(40)  VALUE SPACE.
+
+       01  wc-pagetitle            PIC X(20) VALUE 'Avveckla lokal'.
+
+       *> table data
+       COPY jlokal-wrk-vars.
+
+       *> host variables used within EXEC SQL - END-EXEC
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       *>
+       01  wc-database              PIC  X(30).
+       01  wc-passwd                PIC  X(10).
+       01  wc-username              PIC  X(30).
+       COPY jlokal-rec-vars.
+       COPY jlokal-log-vars.
+       *>
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           PERFORM A0100-init
+
+           IF is-valid-init
+                PERFORM B0100-connect
+                IF is-db-connected
+                    PERFORM B0200-retire-local
+                    PERFORM B0300-disconnect
+                END-IF
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           *> always send out the Content-Type before any other I/O
+           CALL 'wui-print-header' USING wn-rtn-code
+           *>  start html doc
+           CALL 'wui-start-html' USING wc-pagetitle
+
+           *> decompose and save current post string
+           CALL 'write-post-string' USING wn-rtn-code
+
+           IF wn-rtn-code = ZERO
+
+               *>  read the Lokal_id to retire
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'lokal-id' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-post-value
+
+               IF wc-post-value = SPACE
+                   OR wc-post-value NOT NUMERIC
+                   DISPLAY "<br> *** Saknar lokal-id ***"
+               ELSE
+                   MOVE FUNCTION NUMVAL(wc-post-value) TO wn-lokal-id
+                   SET is-valid-init TO TRUE
+               END-IF
+
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0100-connect.
+
+           *>  connect
+           MOVE  "openjensen"    TO   wc-database
+           MOVE  "jensen"        TO   wc-username
+           MOVE  SPACE           TO   wc-passwd
+
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                                 USING :wc-database
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-retire-local.
+
+           MOVE wn-lokal-id TO jlokal-lokal-id
+
+           EXEC SQL
+               UPDATE T_JLOKAL
+                  SET Jlokal_status = 'R'
+                  WHERE Lokal_id = :jlokal-lokal-id
+                    AND Jlokal_status = 'A'
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   IF SQLERRD(3) = ZERO
+                       DISPLAY "<br> *** Okänd eller redan "
+                               "avvecklad lokal ***"
+                   ELSE
+                       SET is-in-table TO TRUE
+                       MOVE 'RETIRE' TO wc-log-action
+                       PERFORM B0235-log-change
+                       IF is-log-done
+                            PERFORM B0240-commit-work
+                            DISPLAY "<br> *** Lokal avvecklad ***"
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   PERFORM Z0100-error-routine
+           END-EVALUATE
+
+           .
+
+       *>**************************************************
+       B0235-log-change.
+
+           *> audit trail -- who added/changed/retired this room,
+           *> and when.
+           COPY jlokal-log-insert.
+
+           .
+
+       *>**************************************************
+       B0240-commit-work.
+
+           *>  commit work permanently
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC
+           .
+
+       *>**************************************************
+       B0300-disconnect.
+
+       *>  disconnect
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           CALL 'wui-end-html' USING wn-rtn-code
+
+           .
+
+       *>**************************************************
+       Z0100-error-routine.
+
+           *> requires the ending dot (and no extension)!
+           COPY z0100-error-routine.
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
