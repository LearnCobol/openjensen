@@ -17,38 +17,40 @@
             03  is-in-table-switch                  PIC X   VALUE 'N'.
                 88  is-in-table                             VALUE 'Y'.
             03  is-valid-table-position-switch      PIC X   VALUE 'N'.
-                88  is-valid-table-position                 VALUE 'Y'.                
-                
-       
+                88  is-valid-table-position                 VALUE 'Y'.
+            03  is-duplicate-key-switch             PIC X   VALUE 'N'.
+                88  is-duplicate-key                        VALUE 'Y'.
+            03  is-valid-floor-switch               PIC X   VALUE 'N'.
+                88  is-valid-floor                          VALUE 'Y'.
+            03  is-insert-done-switch               PIC X   VALUE 'N'.
+                88  is-insert-done                          VALUE 'Y'.
+            03  is-log-done-switch                  PIC X   VALUE 'N'.
+                88  is-log-done                             VALUE 'Y'.
+
+
        *> used in calls to dynamic libraries
        01  wn-rtn-code             PIC  S99   VALUE ZERO.
        01  wc-post-name            PIC X(40)  VALUE SPACE.
-       01  wc-post-value           PIC X(40)  VALUE SPACE.  
-       
+       01  wc-post-value           PIC X(40)  VALUE SPACE.
+
        01  wc-pagetitle            PIC X(20) VALUE 'Lista lokaler'.
+
+       *> retry-on-duplicate-key bound for B0230-add-local-to-table
+       01  wn-retry-count          PIC  9(2) VALUE ZERO.
+       01  wn-max-retry            PIC  9(2) VALUE 5.
        
        *> table data
-       01  wr-rec-vars.
-           05  wn-lokal-id         PIC  9(4) VALUE ZERO.
-           05  FILLER              PIC  X.           
-           05  wc-lokalnamn        PIC  X(40) VALUE SPACE.
-           05  FILLER              PIC  X.
-           05  wc-vaningsplan      PIC  X(40) VALUE SPACE.
-           05  FILLER              PIC  X.
-           05  wn-maxdeltagare     PIC  9(4) VALUE ZERO.          
-           
-       *> host variables used within EXEC SQL - END-EXEC 
+       COPY jlokal-wrk-vars.
+
+       *> host variables used within EXEC SQL - END-EXEC
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        *>
        01  wc-database              PIC  X(30).
-       01  wc-passwd                PIC  X(10).       
+       01  wc-passwd                PIC  X(10).
        01  wc-username              PIC  X(30).
-       01  jlocal-rec-vars.       
-           05  jlokal-lokal-id      PIC  9(4).
-           05  jlokal-lokalnamn     PIC  X(40).
-           05  jlokal-vaningsplan   PIC  X(40).
-           05  jlokal-maxdeltagare  PIC  9(4).
-       *>    
+       COPY jlokal-rec-vars.
+       COPY jlokal-log-vars.
+       *>
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -63,7 +65,14 @@
            IF is-valid-init
                 PERFORM B0100-connect
                 IF is-db-connected
-                    PERFORM B0200-add-local
+                    PERFORM A0150-validate-floor
+                    IF NOT is-valid-floor
+                        MOVE 'N' TO is-valid-init-switch
+                    END-IF
+
+                    IF is-valid-init
+                        PERFORM B0200-add-local
+                    END-IF
                     PERFORM B0300-disconnect
                 END-IF
            END-IF
@@ -125,20 +134,39 @@
                
                MOVE wc-post-value TO wc-vaningsplan
                
-               *>  read max peoples in the local 
+               *>  read max peoples in the local
                MOVE ZERO TO wn-rtn-code
                MOVE SPACE TO wc-post-value
                MOVE 'local-max' TO wc-post-name
                CALL 'get-post-value' USING wn-rtn-code
-                                           wc-post-name wc-post-value               
-                                           
-               MOVE FUNCTION NUMVAL(wc-post-value)
-                                         TO wn-maxdeltagare
+                                           wc-post-name wc-post-value
+
+               IF wc-post-value = SPACE
+                   OR wc-post-value NOT NUMERIC
+                   DISPLAY "<br> *** Ogiltigt maxantal för lokal ***"
+                   MOVE 'N' TO is-valid-init-switch
+               ELSE
+                   MOVE FUNCTION NUMVAL(wc-post-value)
+                                             TO wn-maxdeltagare
+                   IF wn-maxdeltagare = ZERO
+                       DISPLAY "<br> *** Ogiltigt maxantal för "
+                               "lokal ***"
+                       MOVE 'N' TO is-valid-init-switch
+                   END-IF
+               END-IF
   
            END-IF
-           
+
            .
-       
+
+       *>**************************************************
+       A0150-validate-floor.
+
+           *> requires the ending dot (and no extension)!
+           COPY jlokal-floor-validate.
+
+           .
+
        *>**************************************************
        B0100-connect.
         
@@ -181,40 +209,48 @@
        *>**************************************************          
        B0210-test-exist-local.
            
-           *> Cursor for T_JLOKAL
+           *> Cursor for T_JLOKAL -- only active rooms are considered,
+           *> so a retired room's name can be reused.
            EXEC SQL
              DECLARE cursaddlocal CURSOR FOR
-                 SELECT Lokal_id, Lokalnamn
+                 SELECT Lokal_id, Lokalnamn, Vaningsplan
                  FROM T_JLOKAL
-           END-EXEC      
+                 WHERE Jlokal_status = 'A'
+           END-EXEC
 
            *> Open the cursor
            EXEC SQL
                 OPEN cursaddlocal
            END-EXEC
-           
+
            MOVE wc-lokalnamn TO jlokal-lokalnamn
-                      
+
            *> fetch first row
            EXEC SQL
                FETCH cursaddlocal
-                   INTO :jlokal-lokal-id, :jlokal-lokalnamn
+                   INTO :jlokal-lokal-id, :jlokal-lokalnamn,
+                        :jlokal-vaningsplan
            END-EXEC
-           
+
            PERFORM UNTIL SQLCODE NOT = ZERO
-           
-               *> set flag if already in the table
+
+               *> set flag if already in the table on this floor --
+               *> name alone is not enough, "Sal A" is a real room
+               *> on more than one floor.
                IF FUNCTION UPPER-CASE (wc-lokalnamn) =
                   FUNCTION UPPER-CASE (jlokal-lokalnamn)
+                  AND FUNCTION UPPER-CASE (wc-vaningsplan) =
+                  FUNCTION UPPER-CASE (jlokal-vaningsplan)
                         SET is-in-table TO TRUE
                END-IF
-           
-              *> fetch next row  
+
+              *> fetch next row
                EXEC SQL
                    FETCH cursaddlocal
-                       INTO :jlokal-lokal-id, :jlokal-lokalnamn
+                       INTO :jlokal-lokal-id, :jlokal-lokalnamn,
+                            :jlokal-vaningsplan
                END-EXEC
-              
+
            END-PERFORM
            
            
@@ -232,11 +268,15 @@
        
        *>**************************************************          
        B0220-get-new-row-number.
-       
-           EXEC SQL 
-               SELECT COUNT(*) INTO :jlokal-lokal-id FROM T_JLOKAL
+
+           *> next free id -- MAX(Lokal_id)+1 rather than COUNT(*),
+           *> so a deleted/retired row never causes an id to be
+           *> reused or skipped.
+           EXEC SQL
+               SELECT COALESCE(MAX(Lokal_id), 0) INTO :jlokal-lokal-id
+                   FROM T_JLOKAL
            END-EXEC
-           
+
            IF  SQLCODE NOT = ZERO
                 PERFORM Z0100-error-routine
            ELSE
@@ -250,38 +290,84 @@
            
        *>**************************************************          
        B0230-add-local-to-table.
-       
-            
+
+           MOVE ZERO TO wn-retry-count
+
+           PERFORM B0231-attempt-insert
+
+           *> on a duplicate-key collision (some other request got
+           *> this id first), get a fresh one and try again, up to
+           *> wn-max-retry times.  Any other SQL error is not
+           *> retryable and Z0100-error-routine has already reported
+           *> it, so the loop stops right away.
+           PERFORM UNTIL is-insert-done
+               OR NOT is-duplicate-key
+               OR wn-retry-count >= wn-max-retry
+
+               ADD 1 TO wn-retry-count
+               PERFORM B0220-get-new-row-number
+               PERFORM B0231-attempt-insert
+           END-PERFORM
+
+           IF NOT is-insert-done AND is-duplicate-key
+               DISPLAY "<br> *** Kunde inte lägga till lokal efter "
+                       "flera försök, försök igen ***"
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0231-attempt-insert.
+
+           MOVE 'N' TO is-duplicate-key-switch
+           MOVE 'N' TO is-insert-done-switch
+
            MOVE wn-lokal-id TO jlokal-lokal-id
            MOVE wc-lokalnamn TO jlokal-lokalnamn
-           
+
            MOVE wc-vaningsplan TO jlokal-vaningsplan
            MOVE wn-maxdeltagare TO jlokal-maxdeltagare
-            
+           MOVE 'A' TO jlokal-status
+
            EXEC SQL
                INSERT INTO T_JLOKAL
                VALUES (:jlokal-lokal-id, :jlokal-lokalnamn,
-                       :jlokal-vaningsplan, :jlokal-maxdeltagare)
-           END-EXEC 
-            
+                       :jlokal-vaningsplan, :jlokal-maxdeltagare,
+                       :jlokal-status)
+           END-EXEC
+
            IF  SQLCODE NOT = ZERO
                 PERFORM Z0100-error-routine
            ELSE
-                PERFORM B0240-commit-work
-                DISPLAY "<br> *** Lokal adderad ***"
-           END-IF     
-    
+                MOVE 'ADD' TO wc-log-action
+                PERFORM B0235-log-change
+                IF is-log-done
+                     SET is-insert-done TO TRUE
+                     PERFORM B0240-commit-work
+                     DISPLAY "<br> *** Lokal adderad ***"
+                END-IF
+           END-IF
+
            .
 
-       *>**************************************************       
+       *>**************************************************
+       B0235-log-change.
+
+           *> audit trail -- who added/changed/retired this room,
+           *> and when.
+           COPY jlokal-log-insert.
+
+           .
+
+       *>**************************************************
        B0240-commit-work.
 
            *>  commit work permanently
-           EXEC SQL 
+           EXEC SQL
                COMMIT WORK
            END-EXEC
-           .           
-           
+           .
+
 
        *>**************************************************
        B0300-disconnect. 
