@@ -0,0 +1,443 @@
+       *>
+       *> cgi-edit-local: fetches a single row from T_JLOKAL by
+       *> Lokal_id, lets the name/floor/capacity be changed through
+       *> the web form, and writes the change back with an UPDATE.
+       *>
+       *> Coder: BK
+       *>
+       IDENTIFICATION DIVISION.
+       program-id. cgi-edit-local.
+       *>**************************************************
+       DATA DIVISION.
+       working-storage section.
+       01   switches.
+            03  is-db-connected-switch              PIC X   VALUE 'N'.
+                88  is-db-connected                         VALUE 'Y'.
+            03  is-valid-init-switch                PIC X   VALUE 'N'.
+                88  is-valid-init                           VALUE 'Y'.
+            03  is-in-table-switch                  PIC X   VALUE 'N'.
+                88  is-in-table                             VALUE 'Y'.
+            03  is-update-requested-switch          PIC X   VALUE 'N'.
+                88  is-update-requested                     VALUE 'Y'.
+            03  is-valid-update-switch              PIC X   VALUE 'N'.
+                88  is-valid-update                         VALUE 'Y'.
+            03  is-duplicate-key-switch             PIC X   VALUE 'N'.
+                88  is-duplicate-key                        VALUE 'Y'.
+            03  is-valid-floor-switch               PIC X   VALUE 'N'.
+                88  is-valid-floor                          VALUE 'Y'.
+            03  is-duplicate-update-switch          PIC X   VALUE 'N'.
+                88  is-duplicate-update                     VALUE 'Y'.
+            03  is-log-done-switch                  PIC X   VALUE 'N'.
+                88  is-log-done                             VALUE 'Y'.
+
+       *> used in calls to dynamic libraries
+       01  wn-rtn-code             PIC  S99   VALUE ZERO.
+       01  wc-post-name            PIC X(40)  VALUE SPACE.
+       01  wc-post-value           PIC X(40)  VALUE SPACE.
+
+       01  wc-pagetitle            PIC X(20) VALUE 'Redigera lokal'.
+
+       *> table data
+       COPY jlokal-wrk-vars.
+
+       *> scratch fields for Z0200-html-escape
+       COPY jlokal-html-vars.
+
+       *> host variables used within EXEC SQL - END-EXEC
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       *>
+       01  wc-database              PIC  X(30).
+       01  wc-passwd                PIC  X(10).
+       01  wc-username              PIC  X(30).
+       COPY jlokal-rec-vars.
+       COPY jlokal-log-vars.
+       *>
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       *>**************************************************
+       PROCEDURE DIVISION.
+       *>**************************************************
+       0000-main.
+
+           PERFORM A0100-init
+
+           IF is-valid-init
+                PERFORM B0100-connect
+                IF is-db-connected
+                    PERFORM B0200-edit-local
+                    PERFORM B0300-disconnect
+                END-IF
+           END-IF
+
+           PERFORM C0100-closedown
+
+           GOBACK
+           .
+
+       *>**************************************************
+       A0100-init.
+
+           *> always send out the Content-Type before any other I/O
+           CALL 'wui-print-header' USING wn-rtn-code
+           *>  start html doc
+           CALL 'wui-start-html' USING wc-pagetitle
+
+           *> decompose and save current post string
+           CALL 'write-post-string' USING wn-rtn-code
+
+           IF wn-rtn-code = ZERO
+
+               *>  read the Lokal_id to edit
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'lokal-id' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-post-value
+
+               IF wc-post-value = SPACE
+                   OR wc-post-value NOT NUMERIC
+                   DISPLAY "<br> *** Saknar lokal-id ***"
+               ELSE
+                   MOVE FUNCTION NUMVAL(wc-post-value) TO wn-lokal-id
+                   SET is-valid-init TO TRUE
+               END-IF
+
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0100-connect.
+
+           *>  connect
+           MOVE  "openjensen"    TO   wc-database
+           MOVE  "jensen"        TO   wc-username
+           MOVE  SPACE           TO   wc-passwd
+
+           EXEC SQL
+               CONNECT :wc-username IDENTIFIED BY :wc-passwd
+                                                 USING :wc-database
+           END-EXEC
+
+           IF  SQLSTATE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                SET is-db-connected TO TRUE
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0200-edit-local.
+
+           PERFORM B0210-fetch-current-local
+
+           IF is-in-table
+               PERFORM B0220-read-update-fields
+
+               IF is-update-requested
+                   PERFORM B0225-validate-update-fields
+
+                   IF is-valid-update
+                       PERFORM B0230-update-local-in-table
+                   END-IF
+               ELSE
+                   PERFORM B0260-render-edit-form
+               END-IF
+           ELSE
+               DISPLAY "<br> *** Okänd lokal ***"
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0210-fetch-current-local.
+
+           *> Cursor for T_JLOKAL, keyed on the Lokal_id to edit --
+           *> same style of cursor B0210-test-exist-local in
+           *> cgi-add-local already uses.  Only an active room can be
+           *> fetched, so a retired room (see cgi-retire-local) is
+           *> treated as unknown, same as req004 does everywhere else.
+           MOVE wn-lokal-id TO jlokal-lokal-id
+
+           EXEC SQL
+             DECLARE cursediteditlocal CURSOR FOR
+                 SELECT Lokalnamn, Vaningsplan, Maxdeltagare
+                 FROM T_JLOKAL
+                 WHERE Lokal_id = :jlokal-lokal-id
+                   AND Jlokal_status = 'A'
+           END-EXEC
+
+           EXEC SQL
+                OPEN cursediteditlocal
+           END-EXEC
+
+           EXEC SQL
+               FETCH cursediteditlocal
+                   INTO :jlokal-lokalnamn, :jlokal-vaningsplan,
+                        :jlokal-maxdeltagare
+           END-EXEC
+
+           IF  SQLCODE = ZERO
+               SET is-in-table TO TRUE
+               MOVE jlokal-lokalnamn    TO wc-lokalnamn
+               MOVE jlokal-vaningsplan  TO wc-vaningsplan
+               MOVE jlokal-maxdeltagare TO wn-maxdeltagare
+           ELSE
+               IF  SQLSTATE NOT = '02000'
+                    PERFORM Z0100-error-routine
+               END-IF
+           END-IF
+
+           EXEC SQL
+               CLOSE cursediteditlocal
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       B0220-read-update-fields.
+
+           *> presence of local-max tells the form apart from a
+           *> plain "load the current values" request
+           MOVE ZERO TO wn-rtn-code
+           MOVE SPACE TO wc-post-value
+           MOVE 'local-max' TO wc-post-name
+           CALL 'get-post-value' USING wn-rtn-code
+                                       wc-post-name wc-post-value
+
+           IF wc-post-value NOT = SPACE
+               SET is-update-requested TO TRUE
+           END-IF
+
+           IF is-update-requested
+
+               *>  new capacity
+               IF wc-post-value NOT NUMERIC
+                   MOVE ZERO TO wn-maxdeltagare
+               ELSE
+                   MOVE FUNCTION NUMVAL(wc-post-value)
+                                             TO wn-maxdeltagare
+               END-IF
+
+               *>  new name
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'local-sign-name' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-post-value
+
+               IF wc-post-value NOT = SPACE
+                   MOVE wc-post-value TO wc-lokalnamn
+               END-IF
+
+               *>  new floor
+               MOVE ZERO TO wn-rtn-code
+               MOVE SPACE TO wc-post-value
+               MOVE 'plan' TO wc-post-name
+               CALL 'get-post-value' USING wn-rtn-code
+                                           wc-post-name wc-post-value
+
+               IF wc-post-value NOT = SPACE
+                   MOVE wc-post-value TO wc-vaningsplan
+               END-IF
+
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0225-validate-update-fields.
+
+           IF wc-lokalnamn = SPACE
+               DISPLAY "<br> *** Saknar namn på lokal ***"
+           ELSE
+               IF wn-maxdeltagare = ZERO
+                   DISPLAY "<br> *** Ogiltigt maxantal för lokal ***"
+               ELSE
+                   PERFORM A0150-validate-floor
+                   IF is-valid-floor
+                       PERFORM B0226-test-exist-local
+                       IF is-duplicate-update
+                           DISPLAY "<br> *** Denna lokal finns "
+                                   "redan upplagd"
+                       ELSE
+                           SET is-valid-update TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           .
+
+       *>**************************************************
+       A0150-validate-floor.
+
+           *> requires the ending dot (and no extension)!
+           COPY jlokal-floor-validate.
+
+           .
+
+       *>**************************************************
+       B0226-test-exist-local.
+
+           *> same name+floor exist-check cgi-add-local's
+           *> B0210-test-exist-local runs, but excluding this room's
+           *> own row, so renaming/moving a room onto its own current
+           *> name+floor is not flagged as a collision with itself
+           *> (jlokal-lokal-id still holds wn-lokal-id here -- it is
+           *> only ever used as the WHERE-clause host variable below,
+           *> never overwritten by this cursor's FETCH).
+           EXEC SQL
+             DECLARE cursedittestlocal CURSOR FOR
+                 SELECT Lokalnamn, Vaningsplan
+                 FROM T_JLOKAL
+                 WHERE Jlokal_status = 'A'
+                   AND Lokal_id NOT = :jlokal-lokal-id
+           END-EXEC
+
+           EXEC SQL
+                OPEN cursedittestlocal
+           END-EXEC
+
+           EXEC SQL
+               FETCH cursedittestlocal
+                   INTO :jlokal-lokalnamn, :jlokal-vaningsplan
+           END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = ZERO
+
+               IF FUNCTION UPPER-CASE (wc-lokalnamn) =
+                  FUNCTION UPPER-CASE (jlokal-lokalnamn)
+                  AND FUNCTION UPPER-CASE (wc-vaningsplan) =
+                  FUNCTION UPPER-CASE (jlokal-vaningsplan)
+                        SET is-duplicate-update TO TRUE
+               END-IF
+
+               EXEC SQL
+                   FETCH cursedittestlocal
+                       INTO :jlokal-lokalnamn, :jlokal-vaningsplan
+               END-EXEC
+
+           END-PERFORM
+
+           IF  SQLSTATE NOT = '02000'
+                PERFORM Z0100-error-routine
+           END-IF
+
+           EXEC SQL
+               CLOSE cursedittestlocal
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       B0230-update-local-in-table.
+
+           MOVE wn-lokal-id TO jlokal-lokal-id
+           MOVE wc-lokalnamn TO jlokal-lokalnamn
+           MOVE wc-vaningsplan TO jlokal-vaningsplan
+           MOVE wn-maxdeltagare TO jlokal-maxdeltagare
+
+           EXEC SQL
+               UPDATE T_JLOKAL
+                  SET Lokalnamn    = :jlokal-lokalnamn,
+                      Vaningsplan  = :jlokal-vaningsplan,
+                      Maxdeltagare = :jlokal-maxdeltagare
+                  WHERE Lokal_id = :jlokal-lokal-id
+           END-EXEC
+
+           IF  SQLCODE NOT = ZERO
+                PERFORM Z0100-error-routine
+           ELSE
+                MOVE 'EDIT' TO wc-log-action
+                PERFORM B0235-log-change
+                IF is-log-done
+                     PERFORM B0240-commit-work
+                     DISPLAY "<br> *** Lokal uppdaterad ***"
+                END-IF
+           END-IF
+
+           .
+
+       *>**************************************************
+       B0235-log-change.
+
+           *> audit trail -- who added/changed/retired this room,
+           *> and when.
+           COPY jlokal-log-insert.
+
+           .
+
+       *>**************************************************
+       B0240-commit-work.
+
+           *>  commit work permanently
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC
+           .
+
+       *>**************************************************
+       B0260-render-edit-form.
+
+           DISPLAY "<form method=""post"" action=""cgi-edit-local"">"
+           DISPLAY "<input type=""hidden"" name=""lokal-id"" "
+                   "value=""" wn-lokal-id """>"
+
+           MOVE wc-lokalnamn TO wc-html-in
+           PERFORM Z0200-html-escape
+           DISPLAY "Namn: <input type=""text"" "
+                   "name=""local-sign-name"" value="""
+                   FUNCTION TRIM(wc-html-out) """><br>"
+
+           MOVE wc-vaningsplan TO wc-html-in
+           PERFORM Z0200-html-escape
+           DISPLAY "Våningsplan: <input type=""text"" name=""plan"" "
+                   "value=""" FUNCTION TRIM(wc-html-out) """><br>"
+
+           DISPLAY "Max deltagare: <input type=""text"" "
+                   "name=""local-max"" value=""" wn-maxdeltagare
+                   """><br>"
+           DISPLAY "<input type=""submit"" value=""Spara"">"
+           DISPLAY "</form>"
+
+           .
+
+       *>**************************************************
+       Z0200-html-escape.
+
+           *> requires the ending dot (and no extension)!
+           COPY jlokal-html-escape.
+
+           .
+
+       *>**************************************************
+       B0300-disconnect.
+
+       *>  disconnect
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC
+
+           .
+
+       *>**************************************************
+       C0100-closedown.
+
+           CALL 'wui-end-html' USING wn-rtn-code
+
+           .
+
+       *>**************************************************
+       Z0100-error-routine.
+
+           *> requires the ending dot (and no extension)!
+           COPY z0100-error-routine.
+
+           .
+
+       *>**************************************************
+       *> END PROGRAM
